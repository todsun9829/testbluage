@@ -0,0 +1,444 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     RECTBAT.
+000030 AUTHOR.         D. KOVACS.
+000040 INSTALLATION.   SHOP FLOOR DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------  ----  --------------------------------------------
+000110*  08/09/2026 DK    ORIGINAL PROGRAM.  BATCH COUNTERPART TO
+000120*                   RECTANGLE-AREA.  READS WIDTH/LENGTH PAIRS
+000130*                   FROM A SEQUENTIAL DECK AND WRITES WIDTH,
+000140*                   LENGTH AND AREA FOR EACH RECORD.
+000150*  08/09/2026 DK    ADD CHECKPOINT/RESTART.  A CHECKPOINT RECORD
+000160*                   IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+000170*                   RECORDS SO AN ABEND DOES NOT FORCE A FULL
+000180*                   RERUN OF THE DECK.
+000190*  08/09/2026 DK    ADD A PAGINATED SUMMARY REPORT (RECTRPT) WITH
+000200*                   PAGE HEADERS AND A CONTROL-TOTAL SECTION SO
+000210*                   THE RUN CAN BE FILED OR HANDED UPSTAIRS.
+000220*  08/09/2026 DK    READ A PARAMETER CARD (RECTPARM) AT STARTUP SO
+000230*                   AN OVERNIGHT SCHEDULER CAN SET THE RUN DATE, A
+000240*                   MAXIMUM CALCULATION COUNT, AND THE INPUT AND
+000250*                   OUTPUT DATA SET NAMES, NO OPERATOR NEEDED.
+000260*  08/09/2026 DK    FIXED: A FAILED RECTIN OPEN LEFT END-OF-INPUT
+000270*                   FALSE, SO PROCESSING STARTED AGAINST FILES
+000280*                   THAT WERE NEVER OPENED.  9000-TERMINATE NO
+000290*                   LONGER RESETS THE CHECKPOINT WHEN A RUN STOPS
+000300*                   EARLY ON THE MAX-CALCS LIMIT, ONLY ON A TRUE
+000310*                   END OF FILE.  THE CHECKPOINT INTERVAL IS NOW
+000320*                   ALSO SETTABLE FROM THE PARAMETER CARD, AND THE
+000330*                   CHECKPOINT RECORD CARRIES THE REPORT'S PAGE,
+000340*                   LINE AND CONTROL-TOTAL POSITION SO A RESTARTED
+000350*                   RUN'S RECTRPT CONTINUES THE SAME REPORT
+000360*                   INSTEAD OF STARTING A SECOND ONE PARTWAY
+000370*                   THROUGH THE FILE.
+000380*  08/09/2026 DK    9000-TERMINATE NO LONGER WRITES THE CONTROL-
+000390*                   TOTALS SECTION WHEN A RUN STOPS EARLY ON THE
+000400*                   MAX-CALCS LIMIT - ONLY A TRUE END OF FILE GETS
+000410*                   ONE, SO A CHECKPOINT RESTART DOES NOT LEAVE
+000420*                   TOTALS SECTIONS IN THE MIDDLE OF RECTRPT.
+000430*                   RECTRPT'S OPEN IS NOW STATUS-CHECKED LIKE
+000440*                   EVERY OTHER FILE IN THIS PARAGRAPH.
+000450*  08/09/2026 DK    FIXED: THE OUTPUT AND CHECKPOINT RECORDS WERE
+000460*                   WRITTEN WITHOUT CLEARING THEIR TRAILING FILLER
+000470*                   FIRST, WHICH LEFT UNINITIALIZED BYTES IN THE
+000480*                   RECORD AND COULD FAIL THE WRITE - BOTH ARE NOW
+000490*                   SPACE-FILLED BEFORE THEIR FIELDS ARE MOVED IN.
+000500*                   THE OUTPUT RECORD WRITE NOW CHECKS FILE STATUS
+000510*                   LIKE THE REST OF THE PROGRAM.  9000-TERMINATE
+000520*                   NO LONGER WRITES THE TOTALS SECTION AFTER A
+000530*                   FAILED INITIALIZATION.  THE CHECKPOINT RECORD
+000540*                   NOW ALSO CARRIES THE INPUT DATA SET NAME, SO A
+000550*                   CHECKPOINT LEFT BY ONE DECK IS NOT HONORED
+000560*                   AGAINST A DIFFERENT ONE ON THE NEXT RUN.
+000570*-----------------------------------------------------------------
+000580 REMARKS.        BATCH REPLACEMENT FOR THE TERMINAL-DRIVEN
+000590                 RECTANGLE-AREA CALCULATOR.  PROCESSES ONE
+000600                 WIDTH/LENGTH PAIR PER INPUT RECORD WITH NO
+000610                 OPERATOR INTERACTION REQUIRED.  RESTARTS PICK UP
+000620                 AFTER THE LAST RECORD CHECKPOINTED.
+000630 
+000640 ENVIRONMENT DIVISION.
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER. IBM-370.
+000670 OBJECT-COMPUTER. IBM-370.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT RECT-PARM-FILE       ASSIGN TO "RECTPARM"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-PARM-STATUS.
+000730     SELECT RECT-INPUT-FILE      ASSIGN TO WS-INPUT-DSNAME
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-INPUT-STATUS.
+000760     SELECT RECT-OUTPUT-FILE     ASSIGN TO WS-OUTPUT-DSNAME
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-OUTPUT-STATUS.
+000790     SELECT RECT-CHECKPOINT-FILE ASSIGN TO "RECTCKPT"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000820     SELECT RECT-REPORT-FILE     ASSIGN TO "RECTRPT"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-REPORT-STATUS.
+000850 
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  RECT-PARM-FILE
+000890     RECORDING MODE IS F
+000900     LABEL RECORDS ARE STANDARD
+000910     RECORD CONTAINS 80 CHARACTERS.
+000920     COPY RECTPARM.
+000930 
+000940 FD  RECT-INPUT-FILE
+000950     RECORDING MODE IS F
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORD CONTAINS 80 CHARACTERS.
+000980     COPY RECTIN.
+000990 
+001000 FD  RECT-OUTPUT-FILE
+001010     RECORDING MODE IS F
+001020     LABEL RECORDS ARE STANDARD
+001030     RECORD CONTAINS 80 CHARACTERS.
+001040     COPY RECTOUT.
+001050 
+001060 FD  RECT-CHECKPOINT-FILE
+001070     RECORDING MODE IS F
+001080     LABEL RECORDS ARE STANDARD
+001090     RECORD CONTAINS 68 CHARACTERS.
+001100     COPY RECTCKPT.
+001110 
+001120 FD  RECT-REPORT-FILE
+001130     RECORDING MODE IS F
+001140     LABEL RECORDS ARE STANDARD
+001150     RECORD CONTAINS 80 CHARACTERS.
+001160 01  RECT-REPORT-LINE           PIC X(80).
+001170 
+001180 WORKING-STORAGE SECTION.
+001190 77  WS-PARM-STATUS         PIC X(02) VALUE '00'.
+001200     88  PARM-STATUS-OK          VALUE '00'.
+001210 77  WS-INPUT-DSNAME        PIC X(08) VALUE "RECTIN".
+001220 77  WS-OUTPUT-DSNAME       PIC X(08) VALUE "RECTOUT".
+001230 77  WS-MAX-CALCS           PIC 9(05) VALUE ZERO.
+001240 77  WS-CALCS-THIS-RUN      PIC 9(08) COMP VALUE ZERO.
+001250 77  WS-RECORD-COUNT         PIC 9(08) COMP VALUE ZERO.
+001260 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 00100.
+001270 77  WS-LAST-CHECKPOINT      PIC 9(08) VALUE ZERO.
+001280 77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001290     88  END-OF-INPUT           VALUE 'Y'.
+001300 77  WS-INIT-OK              PIC X(01) VALUE 'Y'.
+001310     88  INIT-FAILED             VALUE 'N'.
+001320 77  WS-INPUT-STATUS         PIC X(02) VALUE '00'.
+001330     88  INPUT-STATUS-OK        VALUE '00'.
+001340     88  INPUT-STATUS-EOF       VALUE '10'.
+001350 77  WS-OUTPUT-STATUS        PIC X(02) VALUE '00'.
+001360     88  OUTPUT-STATUS-OK       VALUE '00'.
+001370 77  WS-CHECKPOINT-STATUS    PIC X(02) VALUE '00'.
+001380     88  CHECKPOINT-STATUS-OK   VALUE '00'.
+001390 77  WS-CKPT-QUOTIENT       PIC 9(08) COMP.
+001400 77  WS-CKPT-REMAINDER      PIC 9(05) COMP.
+001410 77  WS-REPORT-STATUS       PIC X(02) VALUE '00'.
+001420     88  REPORT-STATUS-OK       VALUE '00'.
+001430 77  WS-RUN-DATE            PIC 9(08).
+001440 77  WS-PAGE-NUMBER         PIC 9(04) COMP VALUE ZERO.
+001450 77  WS-LINE-COUNT          PIC 9(03) COMP VALUE ZERO.
+001460 77  WS-LINES-PER-PAGE      PIC 9(03) VALUE 050.
+001470 77  WS-TOTAL-COUNT         PIC 9(08) COMP VALUE ZERO.
+001480 77  WS-TOTAL-AREA          PIC 9(12) COMP VALUE ZERO.
+001490 77  WS-MIN-AREA            PIC 9(10) VALUE 9999999999.
+001500 77  WS-MAX-AREA            PIC 9(10) VALUE ZERO.
+001510 
+001520 01  WS-HEADING-LINE-1.
+001530     05  FILLER                  PIC X(31) VALUE
+001540         "RECTBAT - RECTANGLE AREA REPORT".
+001550     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+001560     05  WH1-RUN-DATE            PIC 9(08).
+001570     05  FILLER                  PIC X(09) VALUE "   PAGE: ".
+001580     05  WH1-PAGE-NUMBER         PIC ZZZ9.
+001590 
+001600 01  WS-HEADING-LINE-2.
+001610     05  FILLER                  PIC X(10) VALUE "WIDTH".
+001620     05  FILLER                  PIC X(10) VALUE "LENGTH".
+001630     05  FILLER                  PIC X(14) VALUE "AREA".
+001640 
+001650 01  WS-DETAIL-LINE.
+001660     05  WD-WIDTH                PIC ZZZZ9.
+001670     05  FILLER                  PIC X(05) VALUE SPACES.
+001680     05  WD-LENGTH               PIC ZZZZ9.
+001690     05  FILLER                  PIC X(05) VALUE SPACES.
+001700     05  WD-AREA                 PIC ZZZZZZZZZ9.
+001710 
+001720 01  WS-TOTAL-LINE-1.
+001730     05  FILLER                  PIC X(30) VALUE
+001740         "RECTANGLES PROCESSED. . . . .".
+001750     05  WT1-COUNT               PIC ZZZZZZZ9.
+001760 
+001770 01  WS-TOTAL-LINE-2.
+001780     05  FILLER                  PIC X(30) VALUE
+001790         "TOTAL AREA . . . . . . . . . .".
+001800     05  WT2-TOTAL-AREA          PIC Z(11)9.
+001810 
+001820 01  WS-TOTAL-LINE-3.
+001830     05  FILLER                  PIC X(30) VALUE
+001840         "MINIMUM AREA . . . . . . . . .".
+001850     05  WT3-MIN-AREA            PIC Z(09)9.
+001860 
+001870 01  WS-TOTAL-LINE-4.
+001880     05  FILLER                  PIC X(30) VALUE
+001890         "MAXIMUM AREA . . . . . . . . .".
+001900     05  WT4-MAX-AREA            PIC Z(09)9.
+001910 
+001920 PROCEDURE DIVISION.
+001930 0000-MAINLINE.
+001940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001950     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001960         UNTIL END-OF-INPUT
+001970            OR (WS-MAX-CALCS > ZERO
+001980                AND WS-CALCS-THIS-RUN NOT LESS THAN WS-MAX-CALCS).
+001990     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002000     STOP RUN.
+002010 
+002020 1000-INITIALIZE.
+002030     PERFORM 1050-READ-PARAMETER-CARD THRU 1050-EXIT.
+002040     OPEN INPUT RECT-INPUT-FILE.
+002050     IF NOT INPUT-STATUS-OK
+002060         DISPLAY "RECTBAT: UNABLE TO OPEN RECTIN, STATUS = "
+002070             WS-INPUT-STATUS
+002080         MOVE 'Y' TO WS-EOF-SWITCH
+002090         MOVE 'N' TO WS-INIT-OK
+002100         GO TO 1000-EXIT.
+002110     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT.
+002120     IF WS-LAST-CHECKPOINT > ZERO
+002130         OPEN EXTEND RECT-OUTPUT-FILE
+002140         DISPLAY "RECTBAT: RESTARTING AFTER RECORD "
+002150             WS-LAST-CHECKPOINT
+002160     ELSE
+002170         OPEN OUTPUT RECT-OUTPUT-FILE
+002180     END-IF.
+002190     IF NOT OUTPUT-STATUS-OK
+002200         DISPLAY "RECTBAT: UNABLE TO OPEN RECTOUT, STATUS = "
+002210             WS-OUTPUT-STATUS
+002220         MOVE 'Y' TO WS-EOF-SWITCH
+002230         MOVE 'N' TO WS-INIT-OK
+002240         GO TO 1000-EXIT.
+002250     IF WS-LAST-CHECKPOINT > ZERO
+002260         OPEN EXTEND RECT-REPORT-FILE
+002270     ELSE
+002280         OPEN OUTPUT RECT-REPORT-FILE
+002290     END-IF.
+002300     IF NOT REPORT-STATUS-OK
+002310         DISPLAY "RECTBAT: UNABLE TO OPEN RECTRPT, STATUS = "
+002320             WS-REPORT-STATUS
+002330         MOVE 'Y' TO WS-EOF-SWITCH
+002340         MOVE 'N' TO WS-INIT-OK
+002350         GO TO 1000-EXIT.
+002360     IF PC-RUN-DATE > ZERO
+002370         MOVE PC-RUN-DATE TO WS-RUN-DATE
+002380     ELSE
+002390         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002400     END-IF.
+002410     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+002420     PERFORM 1200-SKIP-CHECKPOINTED THRU 1200-EXIT
+002430         UNTIL END-OF-INPUT
+002440            OR WS-RECORD-COUNT NOT LESS THAN WS-LAST-CHECKPOINT.
+002450 1000-EXIT.
+002460     EXIT.
+002470 
+002480 1050-READ-PARAMETER-CARD.
+002490     MOVE ZERO   TO PC-RUN-DATE.
+002500     MOVE ZERO   TO PC-MAX-CALCS.
+002510     MOVE ZERO   TO PC-CHECKPOINT-INTERVAL.
+002520     MOVE SPACES TO PC-INPUT-DSNAME.
+002530     MOVE SPACES TO PC-OUTPUT-DSNAME.
+002540     OPEN INPUT RECT-PARM-FILE.
+002550     IF PARM-STATUS-OK
+002560         READ RECT-PARM-FILE
+002570             AT END
+002580                 CONTINUE
+002590         END-READ
+002600         CLOSE RECT-PARM-FILE
+002610     END-IF.
+002620     IF PC-INPUT-DSNAME NOT = SPACES
+002630         MOVE PC-INPUT-DSNAME TO WS-INPUT-DSNAME
+002640     END-IF.
+002650     IF PC-OUTPUT-DSNAME NOT = SPACES
+002660         MOVE PC-OUTPUT-DSNAME TO WS-OUTPUT-DSNAME
+002670     END-IF.
+002680     IF PC-MAX-CALCS > ZERO
+002690         MOVE PC-MAX-CALCS TO WS-MAX-CALCS
+002700     END-IF.
+002710     IF PC-CHECKPOINT-INTERVAL > ZERO
+002720         MOVE PC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+002730     END-IF.
+002740 1050-EXIT.
+002750     EXIT.
+002760 
+002770 1100-READ-INPUT.
+002780     READ RECT-INPUT-FILE
+002790         AT END
+002800             MOVE 'Y' TO WS-EOF-SWITCH
+002810     END-READ.
+002820 1100-EXIT.
+002830     EXIT.
+002840 
+002850 1150-READ-CHECKPOINT.
+002860     MOVE ZERO TO WS-LAST-CHECKPOINT.
+002870     OPEN INPUT RECT-CHECKPOINT-FILE.
+002880     IF CHECKPOINT-STATUS-OK
+002890         READ RECT-CHECKPOINT-FILE
+002900             AT END
+002910                 CONTINUE
+002920             NOT AT END
+002930                 IF CK-INPUT-DSNAME = WS-INPUT-DSNAME
+002940                     MOVE CK-LAST-RECORD-NO TO WS-LAST-CHECKPOINT
+002950                     MOVE CK-PAGE-NUMBER    TO WS-PAGE-NUMBER
+002960                     MOVE CK-LINE-COUNT     TO WS-LINE-COUNT
+002970                     MOVE CK-TOTAL-COUNT    TO WS-TOTAL-COUNT
+002980                     MOVE CK-TOTAL-AREA     TO WS-TOTAL-AREA
+002990                     MOVE CK-MIN-AREA       TO WS-MIN-AREA
+003000                     MOVE CK-MAX-AREA       TO WS-MAX-AREA
+003010                 ELSE
+003020                     DISPLAY "RECTBAT: CHECKPOINT DSNAME MISMATCH"
+003030                         " - STARTING FRESH."
+003040                 END-IF
+003050         END-READ
+003060         CLOSE RECT-CHECKPOINT-FILE
+003070     END-IF.
+003080 1150-EXIT.
+003090     EXIT.
+003100 
+003110 1200-SKIP-CHECKPOINTED.
+003120     ADD 1 TO WS-RECORD-COUNT.
+003130     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+003140 1200-EXIT.
+003150     EXIT.
+003160 
+003170 2000-PROCESS-RECORD.
+003180     MOVE SPACES      TO RECT-OUTPUT-RECORD.
+003190     MOVE RI-WIDTH  TO RO-WIDTH.
+003200     MOVE RI-LENGTH TO RO-LENGTH.
+003210     COMPUTE RO-AREA = RI-WIDTH * RI-LENGTH.
+003220     WRITE RECT-OUTPUT-RECORD.
+003230     IF NOT OUTPUT-STATUS-OK
+003240         DISPLAY "WARNING: UNABLE TO WRITE OUTPUT, STATUS = "
+003250             WS-OUTPUT-STATUS
+003260     END-IF.
+003270     PERFORM 2700-WRITE-REPORT-LINE THRU 2700-EXIT.
+003280     ADD 1 TO WS-RECORD-COUNT.
+003290     ADD 1 TO WS-CALCS-THIS-RUN.
+003300     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+003310         GIVING WS-CKPT-QUOTIENT
+003320         REMAINDER WS-CKPT-REMAINDER.
+003330     IF WS-CKPT-REMAINDER = ZERO
+003340         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+003350     END-IF.
+003360     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+003370 2000-EXIT.
+003380     EXIT.
+003390 
+003400 2700-WRITE-REPORT-LINE.
+003410     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003420         MOVE ZERO TO WS-LINE-COUNT
+003430     END-IF.
+003440     IF WS-LINE-COUNT = ZERO
+003450         PERFORM 2750-WRITE-HEADINGS THRU 2750-EXIT
+003460     END-IF.
+003470     MOVE RO-WIDTH  TO WD-WIDTH.
+003480     MOVE RO-LENGTH TO WD-LENGTH.
+003490     MOVE RO-AREA   TO WD-AREA.
+003500     MOVE WS-DETAIL-LINE TO RECT-REPORT-LINE.
+003510     WRITE RECT-REPORT-LINE.
+003520     ADD 1 TO WS-LINE-COUNT.
+003530     ADD 1 TO WS-TOTAL-COUNT.
+003540     ADD RO-AREA TO WS-TOTAL-AREA.
+003550     IF RO-AREA < WS-MIN-AREA
+003560         MOVE RO-AREA TO WS-MIN-AREA
+003570     END-IF.
+003580     IF RO-AREA > WS-MAX-AREA
+003590         MOVE RO-AREA TO WS-MAX-AREA
+003600     END-IF.
+003610 2700-EXIT.
+003620     EXIT.
+003630 
+003640 2750-WRITE-HEADINGS.
+003650     ADD 1 TO WS-PAGE-NUMBER.
+003660     MOVE WS-RUN-DATE    TO WH1-RUN-DATE.
+003670     MOVE WS-PAGE-NUMBER TO WH1-PAGE-NUMBER.
+003680     MOVE WS-HEADING-LINE-1 TO RECT-REPORT-LINE.
+003690     WRITE RECT-REPORT-LINE.
+003700     MOVE SPACES TO RECT-REPORT-LINE.
+003710     WRITE RECT-REPORT-LINE.
+003720     MOVE WS-HEADING-LINE-2 TO RECT-REPORT-LINE.
+003730     WRITE RECT-REPORT-LINE.
+003740     MOVE 3 TO WS-LINE-COUNT.
+003750 2750-EXIT.
+003760     EXIT.
+003770 
+003780 2800-WRITE-CHECKPOINT.
+003790     OPEN OUTPUT RECT-CHECKPOINT-FILE.
+003800     MOVE SPACES          TO RECT-CHECKPOINT-RECORD.
+003810     MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-NO.
+003820     MOVE WS-PAGE-NUMBER  TO CK-PAGE-NUMBER.
+003830     MOVE WS-LINE-COUNT   TO CK-LINE-COUNT.
+003840     MOVE WS-TOTAL-COUNT  TO CK-TOTAL-COUNT.
+003850     MOVE WS-TOTAL-AREA   TO CK-TOTAL-AREA.
+003860     MOVE WS-MIN-AREA     TO CK-MIN-AREA.
+003870     MOVE WS-MAX-AREA     TO CK-MAX-AREA.
+003880     MOVE WS-INPUT-DSNAME TO CK-INPUT-DSNAME.
+003890     WRITE RECT-CHECKPOINT-RECORD.
+003900     CLOSE RECT-CHECKPOINT-FILE.
+003910 2800-EXIT.
+003920     EXIT.
+003930 
+003940 9000-TERMINATE.
+003950     IF NOT INIT-FAILED AND END-OF-INPUT
+003960         PERFORM 2900-WRITE-TOTALS THRU 2900-EXIT
+003970     END-IF.
+003980     CLOSE RECT-INPUT-FILE.
+003990     CLOSE RECT-OUTPUT-FILE.
+004000     CLOSE RECT-REPORT-FILE.
+004010     IF NOT INIT-FAILED
+004020         IF END-OF-INPUT
+004030             PERFORM 9050-RESET-CHECKPOINT THRU 9050-EXIT
+004040         ELSE
+004050             PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+004060         END-IF
+004070     END-IF.
+004080     DISPLAY "RECTBAT: " WS-RECORD-COUNT " RECORD(S) PROCESSED.".
+004090 9000-EXIT.
+004100     EXIT.
+004110 
+004120 9050-RESET-CHECKPOINT.
+004130     MOVE SPACES TO RECT-CHECKPOINT-RECORD.
+004140     MOVE ZERO TO CK-LAST-RECORD-NO.
+004150     MOVE ZERO TO CK-PAGE-NUMBER.
+004160     MOVE ZERO TO CK-LINE-COUNT.
+004170     MOVE ZERO TO CK-TOTAL-COUNT.
+004180     MOVE ZERO TO CK-TOTAL-AREA.
+004190     MOVE ZERO TO CK-MIN-AREA.
+004200     MOVE ZERO TO CK-MAX-AREA.
+004210     OPEN OUTPUT RECT-CHECKPOINT-FILE.
+004220     WRITE RECT-CHECKPOINT-RECORD.
+004230     CLOSE RECT-CHECKPOINT-FILE.
+004240 9050-EXIT.
+004250     EXIT.
+004260 
+004270 2900-WRITE-TOTALS.
+004280     MOVE WS-TOTAL-COUNT TO WT1-COUNT.
+004290     MOVE WS-TOTAL-LINE-1 TO RECT-REPORT-LINE.
+004300     WRITE RECT-REPORT-LINE.
+004310     MOVE WS-TOTAL-AREA  TO WT2-TOTAL-AREA.
+004320     MOVE WS-TOTAL-LINE-2 TO RECT-REPORT-LINE.
+004330     WRITE RECT-REPORT-LINE.
+004340     IF WS-TOTAL-COUNT = ZERO
+004350         MOVE ZERO TO WS-MIN-AREA
+004360     END-IF.
+004370     MOVE WS-MIN-AREA    TO WT3-MIN-AREA.
+004380     MOVE WS-TOTAL-LINE-3 TO RECT-REPORT-LINE.
+004390     WRITE RECT-REPORT-LINE.
+004400     MOVE WS-MAX-AREA    TO WT4-MAX-AREA.
+004410     MOVE WS-TOTAL-LINE-4 TO RECT-REPORT-LINE.
+004420     WRITE RECT-REPORT-LINE.
+004430 2900-EXIT.
+004440     EXIT.
