@@ -0,0 +1,15 @@
+000010*-----------------------------------------------------------------
+000020*  RECTAUD.CPY
+000030*  RECORD LAYOUT FOR THE DAILY RECTANGLE-AREA AUDIT/TRANSACTION
+000040*  LOG.  ONE RECORD IS APPENDED FOR EVERY CALCULATION SO THE RUN
+000050*  CAN BE RECONCILED AT MONTH END.
+000060*-----------------------------------------------------------------
+000070 01  RECT-AUDIT-RECORD.
+000080     05  RA-TIMESTAMP            PIC 9(16).
+000090     05  RA-OPERATOR-ID          PIC X(08).
+000100     05  RA-SHAPE-CODE           PIC X(01).
+000110     05  RA-WIDTH                PIC 9(05)V99.
+000120     05  RA-LENGTH               PIC 9(05)V99.
+000130     05  RA-DIM-3                PIC 9(05)V99.
+000140     05  RA-AREA                 PIC 9(10)V99.
+000150     05  FILLER                  PIC X(02).
