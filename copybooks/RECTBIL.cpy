@@ -0,0 +1,14 @@
+000010*-----------------------------------------------------------------
+000020*  RECTBIL.CPY
+000030*  RECORD LAYOUT FOR THE BILLING SYSTEM EXTRACT.  ONE RECORD PER
+000040*  CALCULATION, LAID OUT FOR THE BILLING LOAD JOB SO FINISHED JOBS
+000050*  FLOW STRAIGHT INTO INVOICING WITHOUT BEING RE-KEYED.
+000060*-----------------------------------------------------------------
+000070 01  RECT-BILLING-RECORD.
+000080     05  BL-JOB-ID               PIC 9(07).
+000090     05  BL-CUSTOMER-NAME        PIC X(30).
+000100     05  BL-WIDTH                PIC 9(05)V99.
+000110     05  BL-LENGTH               PIC 9(05)V99.
+000120     05  BL-AREA                 PIC 9(10)V99.
+000130     05  BL-CALC-DATE            PIC 9(08).
+000140     05  FILLER                  PIC X(08).
