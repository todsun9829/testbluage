@@ -0,0 +1,15 @@
+000010*-----------------------------------------------------------------
+000020*  RECTPARM.CPY
+000030*  PARAMETER CARD FOR UNATTENDED RECTBAT RUNS.  ONE RECORD READ AT
+000040*  STARTUP SO AN OVERNIGHT SCHEDULER CAN DRIVE THE RUN DATE, A CAP
+000050*  ON HOW MANY CALCULATIONS TO PROCESS, THE CHECKPOINT INTERVAL,
+000060*  AND THE INPUT/OUTPUT DATA SET NAMES WITHOUT ANY OPERATOR BEING
+000070*  PRESENT.
+000080*-----------------------------------------------------------------
+000090 01  RECT-PARM-RECORD.
+000100     05  PC-RUN-DATE             PIC 9(08).
+000110     05  PC-MAX-CALCS            PIC 9(05).
+000120     05  PC-CHECKPOINT-INTERVAL  PIC 9(05).
+000130     05  PC-INPUT-DSNAME         PIC X(08).
+000140     05  PC-OUTPUT-DSNAME        PIC X(08).
+000150     05  FILLER                  PIC X(46).
