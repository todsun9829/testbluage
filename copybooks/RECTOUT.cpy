@@ -0,0 +1,10 @@
+000010*-----------------------------------------------------------------
+000020*  RECTOUT.CPY
+000030*  RECORD LAYOUT FOR THE RECTANGLE BATCH OUTPUT FILE.  WIDTH,
+000040*  LENGTH, AND THE COMPUTED AREA FOR EACH INPUT RECORD PROCESSED.
+000050*-----------------------------------------------------------------
+000060 01  RECT-OUTPUT-RECORD.
+000070     05  RO-WIDTH                PIC 9(05).
+000080     05  RO-LENGTH               PIC 9(05).
+000090     05  RO-AREA                 PIC 9(10).
+000100     05  FILLER                  PIC X(60).
