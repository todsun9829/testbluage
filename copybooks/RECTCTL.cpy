@@ -0,0 +1,10 @@
+000010*-----------------------------------------------------------------
+000020*  RECTCTL.CPY
+000030*  SINGLE-RECORD CONTROL FILE HOLDING THE LAST JOB ID ASSIGNED TO
+000040*  THE RECTANGLE-JOBS MASTER FILE.  READ, INCREMENTED, AND
+000050*  REWRITTEN EACH TIME A NEW JOB IS SAVED.
+000060*-----------------------------------------------------------------
+000070 01  RECT-CONTROL-RECORD.
+000080     05  RC-CONTROL-KEY           PIC X(01).
+000090     05  RC-LAST-JOB-ID           PIC 9(07).
+000100     05  FILLER                   PIC X(12).
