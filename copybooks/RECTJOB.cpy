@@ -0,0 +1,20 @@
+000010*-----------------------------------------------------------------
+000020*  RECTJOB.CPY
+000030*  RECORD LAYOUT FOR THE RECTANGLE-JOBS MASTER FILE.  ONE RECORD
+000040*  PER CALCULATION, KEYED BY JOB ID, SO A CUSTOMER'S JOBS CAN BE
+000050*  LOOKED UP LONG AFTER THE RUN THAT PRODUCED THEM.
+000060*-----------------------------------------------------------------
+000070 01  RECT-JOB-RECORD.
+000080     05  RJ-JOB-ID               PIC 9(07).
+000090     05  RJ-SHAPE-CODE           PIC X(01).
+000100         88  RJ-SHAPE-RECTANGLE      VALUE 'R'.
+000110         88  RJ-SHAPE-CIRCLE         VALUE 'C'.
+000120         88  RJ-SHAPE-TRIANGLE       VALUE 'T'.
+000130         88  RJ-SHAPE-TRAPEZOID      VALUE 'Z'.
+000140     05  RJ-CUSTOMER-NAME        PIC X(30).
+000150     05  RJ-WIDTH                PIC 9(05)V99.
+000160     05  RJ-LENGTH               PIC 9(05)V99.
+000170     05  RJ-DIM-3                PIC 9(05)V99.
+000180     05  RJ-AREA                 PIC 9(10)V99.
+000190     05  RJ-CALC-DATE            PIC 9(08).
+000200     05  FILLER                  PIC X(01).
