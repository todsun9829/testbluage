@@ -0,0 +1,10 @@
+000010*-----------------------------------------------------------------
+000020*  RECTIN.CPY
+000030*  RECORD LAYOUT FOR THE RECTANGLE BATCH INPUT FILE.  ONE
+000040*  WIDTH/LENGTH PAIR PER RECORD, FIXED LENGTH, SAME NUMERIC
+000050*  PICTURE AS THE INTERACTIVE PROGRAM'S WORKING-STORAGE FIELDS.
+000060*-----------------------------------------------------------------
+000070 01  RECT-INPUT-RECORD.
+000080     05  RI-WIDTH                PIC 9(05).
+000090     05  RI-LENGTH               PIC 9(05).
+000100     05  FILLER                  PIC X(70).
