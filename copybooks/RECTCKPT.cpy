@@ -0,0 +1,22 @@
+000010*-----------------------------------------------------------------
+000020*  RECTCKPT.CPY
+000030*  SINGLE-RECORD CHECKPOINT FILE FOR RECTBAT.  HOLDS THE NUMBER
+000040*  OF THE LAST INPUT RECORD SUCCESSFULLY PROCESSED SO A RESTART
+000050*  CAN SKIP FORWARD INSTEAD OF REPROCESSING THE WHOLE DECK, PLUS
+000060*  THE RUNNING REPORT PAGE/LINE POSITION AND CONTROL TOTALS SO A
+000070*  RESTARTED RUN'S RECTRPT CONTINUES THE SAME REPORT RATHER THAN
+000080*  STARTING A SECOND ONE PARTWAY THROUGH THE FILE.  CK-INPUT-
+000090*  DSNAME RECORDS WHICH INPUT DECK THE CHECKPOINT WAS TAKEN
+000100*  AGAINST, SO A RESTART CAN TELL A CHECKPOINT LEFT BY ONE DECK
+000110*  APART FROM A DIFFERENT ONE HANDED TO IT BY MISTAKE.
+000120*-----------------------------------------------------------------
+000130 01  RECT-CHECKPOINT-RECORD.
+000140     05  CK-LAST-RECORD-NO        PIC 9(08).
+000150     05  CK-PAGE-NUMBER           PIC 9(04).
+000160     05  CK-LINE-COUNT            PIC 9(03).
+000170     05  CK-TOTAL-COUNT           PIC 9(08).
+000180     05  CK-TOTAL-AREA            PIC 9(12).
+000190     05  CK-MIN-AREA              PIC 9(10).
+000200     05  CK-MAX-AREA              PIC 9(10).
+000210     05  CK-INPUT-DSNAME          PIC X(08).
+000220     05  FILLER                   PIC X(05).
