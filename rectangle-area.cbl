@@ -1,33 +1,494 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RECTANGLE-AREA.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WIDTH         PIC 9(5).
-       01 LENGTH        PIC 9(5).
-       01 AREA          PIC 9(10).
-       01 WS-DONE       PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "===== Rectangle Area Calculator =====".
-           PERFORM UNTIL WS-DONE = 'Y'
-               DISPLAY "Enter width: "
-               ACCEPT WIDTH
-               DISPLAY "Enter length: "
-               ACCEPT LENGTH
-
-               COMPUTE AREA = WIDTH * LENGTH
-
-               DISPLAY "Area is: " AREA
-
-               DISPLAY "Do you want to calculate again? (Y/N): "
-               ACCEPT WS-DONE
-               MOVE FUNCTION UPPER-CASE(WS-DONE) TO WS-DONE
-           END-PERFORM
-
-           DISPLAY "Goodbye!".
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     RECTANGLE-AREA.
+000030 AUTHOR.         D. KOVACS.
+000040 INSTALLATION.   SHOP FLOOR DATA PROCESSING.
+000050 DATE-WRITTEN.   03/14/2024.
+000060 DATE-COMPILED.  08/09/2026.
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------  ----  --------------------------------------------
+000110*  03/14/2024 DK    ORIGINAL PROGRAM.  TERMINAL-DRIVEN RECTANGLE
+000120*                   AREA CALCULATOR.
+000130*  08/09/2026 DK    REJECT NON-NUMERIC AND ZERO DIMENSIONS ON
+000140*                   ENTRY INSTEAD OF COMPUTING AGAINST BAD DATA.
+000150*  08/09/2026 DK    CAPTURE CUSTOMER NAME, SAVE CALCULATIONS TO
+000160*                   THE RECTANGLE-JOBS MASTER FILE (RECTMAS),
+000170*                   ASSIGNING THE NEXT JOB ID FROM RECTCTL.
+000180*  08/09/2026 DK    LOG EVERY CALCULATION TO THE DAILY AUDIT FILE
+000190*                   (RECTAUD) FOR MONTH-END RECONCILIATION.
+000200*  08/09/2026 DK    ADDED A SHAPE-TYPE PROMPT SO CIRCLE, TRIANGLE
+000210*                   AND TRAPEZOID JOBS CAN BE FIGURED ALONGSIDE
+000220*                   RECTANGLES, ALL THROUGH THE SAME MASTER FILE,
+000230*                   AUDIT LOG AND AREA FIELD.
+000240*  08/09/2026 DK    WIDTH, LENGTH AND THE OTHER SHAPE DIMENSIONS
+000250*                   NOW CARRY TWO DECIMAL PLACES, WITH A UNIT OF
+000260*                   MEASURE PROMPT (FEET/INCHES/METERS) TO BRING
+000270*                   EVERYTHING TO A COMMON UNIT BEFORE THE COMPUTE
+000280*                   RUNS.
+000290*  08/09/2026 DK    WRITE A BILLING EXTRACT RECORD (RECTBIL) FOR
+000300*                   EVERY JOB SAVED SO FINISHED WORK FLOWS
+000310*                   STRAIGHT INTO THE BILLING SYSTEM'S LOAD JOB.
+000320*  08/09/2026 DK    FIXED: THE JOB, AUDIT AND BILLING RECORDS WERE
+000330*                   WRITTEN WITHOUT CLEARING TRAILING FILLER
+000340*                   FIRST - ALL THREE ARE NOW SPACE-FILLED BEFORE
+000350*                   THEIR FIELDS ARE MOVED IN.  THE AUDIT AND
+000360*                   BILLING WRITES NOW CHECK FILE STATUS LIKE
+000370*                   2600-SAVE-JOB ALREADY DID.  EACH DIMENSION
+000380*                   ENTRY PARAGRAPH NOW TRAPS A SIZE ERROR ON ITS
+000390*                   UNIT-CONVERSION COMPUTE AND REPROMPTS INSTEAD
+000400*                   OF LETTING AN OVERSIZED ENTRY TRUNCATE
+000410*                   SILENTLY.
+000420*-----------------------------------------------------------------
+000430 REMARKS.        PROMPTS THE OPERATOR FOR A CUSTOMER NAME AND A
+000440                 SHAPE CODE, TAKES THE DIMENSIONS FOR THAT SHAPE,
+000450                 DISPLAYS THE COMPUTED AREA, AND SAVES THE JOB TO
+000460                 THE RECTANGLE-JOBS MASTER FILE.  LOOPS UNTIL THE
+000470                 OPERATOR DECLINES ANOTHER CALCULATION.
+000480 
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT RECT-MASTER-FILE  ASSIGN TO "RECTMAS"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS DYNAMIC
+000580         RECORD KEY IS RJ-JOB-ID
+000590         FILE STATUS IS WS-MASTER-STATUS.
+000600     SELECT RECT-CONTROL-FILE ASSIGN TO "RECTCTL"
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS DYNAMIC
+000630         RECORD KEY IS RC-CONTROL-KEY
+000640         FILE STATUS IS WS-CONTROL-STATUS.
+000650     SELECT RECT-AUDIT-FILE   ASSIGN TO "RECTAUD"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-AUDIT-STATUS.
+000680     SELECT RECT-BILLING-FILE ASSIGN TO "RECTBIL"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-BILLING-STATUS.
+000710 
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  RECT-MASTER-FILE
+000750     LABEL RECORDS ARE STANDARD
+000760     RECORD CONTAINS 80 CHARACTERS.
+000770     COPY RECTJOB.
+000780 
+000790 FD  RECT-CONTROL-FILE
+000800     LABEL RECORDS ARE STANDARD
+000810     RECORD CONTAINS 20 CHARACTERS.
+000820     COPY RECTCTL.
+000830 
+000840 FD  RECT-AUDIT-FILE
+000850     LABEL RECORDS ARE STANDARD
+000860     RECORD CONTAINS 60 CHARACTERS.
+000870     COPY RECTAUD.
+000880 
+000890 FD  RECT-BILLING-FILE
+000900     LABEL RECORDS ARE STANDARD
+000910     RECORD CONTAINS 79 CHARACTERS.
+000920     COPY RECTBIL.
+000930 
+000940 WORKING-STORAGE SECTION.
+000950 77  RECT-WIDTH               PIC 9(05)V99.
+000960 77  RECT-LENGTH              PIC 9(05)V99.
+000970 77  RECT-DIM-3               PIC 9(05)V99.
+000980 77  RECT-AREA                PIC 9(10)V99.
+000990 77  RECT-RADIUS              PIC 9(05)V99.
+001000 77  RECT-BASE                PIC 9(05)V99.
+001010 77  RECT-HEIGHT              PIC 9(05)V99.
+001020 77  RECT-SIDE-A              PIC 9(05)V99.
+001030 77  RECT-SIDE-B              PIC 9(05)V99.
+001040 77  WS-PI                    PIC 9(01)V9(5) VALUE 3.14159.
+001050 77  WS-CONVERT-FACTOR        PIC 9(01)V9(5) VALUE 1.00000.
+001060 77  WS-WIDTH-INPUT           PIC X(07).
+001070 77  WS-WIDTH-INPUT-N         REDEFINES WS-WIDTH-INPUT
+001080     PIC 9(05)V99.
+001090 77  WS-LENGTH-INPUT          PIC X(07).
+001100 77  WS-LENGTH-INPUT-N        REDEFINES WS-LENGTH-INPUT
+001110     PIC 9(05)V99.
+001120 77  WS-RADIUS-INPUT          PIC X(07).
+001130 77  WS-RADIUS-INPUT-N        REDEFINES WS-RADIUS-INPUT
+001140     PIC 9(05)V99.
+001150 77  WS-BASE-INPUT            PIC X(07).
+001160 77  WS-BASE-INPUT-N          REDEFINES WS-BASE-INPUT
+001170     PIC 9(05)V99.
+001180 77  WS-HEIGHT-INPUT          PIC X(07).
+001190 77  WS-HEIGHT-INPUT-N        REDEFINES WS-HEIGHT-INPUT
+001200     PIC 9(05)V99.
+001210 77  WS-SIDE-A-INPUT          PIC X(07).
+001220 77  WS-SIDE-A-INPUT-N        REDEFINES WS-SIDE-A-INPUT
+001230     PIC 9(05)V99.
+001240 77  WS-SIDE-B-INPUT          PIC X(07).
+001250 77  WS-SIDE-B-INPUT-N        REDEFINES WS-SIDE-B-INPUT
+001260     PIC 9(05)V99.
+001270 77  WS-SHAPE-CODE            PIC X(01).
+001280     88  SHAPE-RECTANGLE          VALUES 'R' 'r'.
+001290     88  SHAPE-CIRCLE             VALUES 'C' 'c'.
+001300     88  SHAPE-TRIANGLE           VALUES 'T' 't'.
+001310     88  SHAPE-TRAPEZOID          VALUES 'Z' 'z'.
+001320 77  WS-UNIT-CODE             PIC X(01).
+001330     88  UNIT-FEET                VALUES 'F' 'f'.
+001340     88  UNIT-INCHES              VALUES 'I' 'i'.
+001350     88  UNIT-METERS              VALUES 'M' 'm'.
+001360 77  WS-DONE                  PIC X(01) VALUE 'N'.
+001370     88  DONE-YES                 VALUES 'Y' 'y'.
+001380 77  WS-CUSTOMER-NAME         PIC X(30).
+001390 77  WS-MASTER-STATUS         PIC X(02) VALUE '00'.
+001400     88  MASTER-STATUS-OK         VALUE '00'.
+001410     88  MASTER-FILE-NOT-FOUND    VALUE '35'.
+001420 77  WS-CONTROL-STATUS        PIC X(02) VALUE '00'.
+001430     88  CONTROL-STATUS-OK        VALUE '00'.
+001440     88  CONTROL-FILE-NOT-FOUND   VALUE '35'.
+001450 77  WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+001460     88  AUDIT-STATUS-OK          VALUE '00'.
+001470     88  AUDIT-FILE-NOT-FOUND     VALUE '35'.
+001480 77  WS-BILLING-STATUS        PIC X(02) VALUE '00'.
+001490     88  BILLING-STATUS-OK        VALUE '00'.
+001500     88  BILLING-FILE-NOT-FOUND   VALUE '35'.
+001510 77  WS-OPERATOR-ID           PIC X(08).
+001520 77  WS-CURRENT-DATE          PIC 9(08).
+001530 77  WS-CURRENT-TIME          PIC 9(08).
+001540 
+001550
+001560 PROCEDURE DIVISION.
+001570 0000-MAINLINE.
+001580     DISPLAY "===== RECTANGLE AREA CALCULATOR =====".
+001590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001600     PERFORM 2000-CALCULATE-LOOP THRU 2000-EXIT
+001610         UNTIL DONE-YES.
+001620     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001630     DISPLAY "GOODBYE!".
+001640     STOP RUN.
+001650 
+001660 1000-INITIALIZE.
+001670     OPEN I-O RECT-CONTROL-FILE.
+001680     IF CONTROL-FILE-NOT-FOUND
+001690         OPEN OUTPUT RECT-CONTROL-FILE
+001700         MOVE '1'   TO RC-CONTROL-KEY
+001710         MOVE ZERO  TO RC-LAST-JOB-ID
+001720         WRITE RECT-CONTROL-RECORD
+001730         CLOSE RECT-CONTROL-FILE
+001740         OPEN I-O RECT-CONTROL-FILE
+001750     END-IF.
+001760     MOVE '1' TO RC-CONTROL-KEY.
+001770     READ RECT-CONTROL-FILE.
+001780     OPEN I-O RECT-MASTER-FILE.
+001790     IF MASTER-FILE-NOT-FOUND
+001800         OPEN OUTPUT RECT-MASTER-FILE
+001810         CLOSE RECT-MASTER-FILE
+001820         OPEN I-O RECT-MASTER-FILE
+001830     END-IF.
+001840     OPEN EXTEND RECT-AUDIT-FILE.
+001850     IF AUDIT-FILE-NOT-FOUND
+001860         OPEN OUTPUT RECT-AUDIT-FILE
+001870     END-IF.
+001880     OPEN EXTEND RECT-BILLING-FILE.
+001890     IF BILLING-FILE-NOT-FOUND
+001900         OPEN OUTPUT RECT-BILLING-FILE
+001910     END-IF.
+001920     DISPLAY "ENTER OPERATOR ID: ".
+001930     ACCEPT WS-OPERATOR-ID.
+001940 1000-EXIT.
+001950     EXIT.
+001960 
+001970 2000-CALCULATE-LOOP.
+001980     PERFORM 2050-GET-CUSTOMER THRU 2050-EXIT.
+001990     PERFORM 2010-GET-SHAPE    THRU 2010-EXIT.
+002000     PERFORM 2020-GET-UNIT     THRU 2020-EXIT.
+002010     PERFORM 2580-COMPUTE-AREA THRU 2580-EXIT.
+002020     DISPLAY "AREA IS: " RECT-AREA " SQUARE FEET".
+002030     PERFORM 2600-SAVE-JOB     THRU 2600-EXIT.
+002040     IF MASTER-STATUS-OK
+002050         PERFORM 2650-WRITE-BILLING THRU 2650-EXIT
+002060     END-IF.
+002070     PERFORM 2700-WRITE-AUDIT  THRU 2700-EXIT.
+002080     PERFORM 2900-ASK-AGAIN    THRU 2900-EXIT.
+002090 2000-EXIT.
+002100     EXIT.
+002110 
+002120 2010-GET-SHAPE.
+002130     DISPLAY "SHAPE (R-RECT C-CIRCLE T-TRIANGLE Z-TRAPEZOID): ".
+002140     ACCEPT WS-SHAPE-CODE.
+002150     IF NOT SHAPE-RECTANGLE
+002160         AND NOT SHAPE-CIRCLE
+002170         AND NOT SHAPE-TRIANGLE
+002180         AND NOT SHAPE-TRAPEZOID
+002190         DISPLAY "INVALID SHAPE CODE - ENTER R, C, T OR Z."
+002200         GO TO 2010-GET-SHAPE
+002210     END-IF.
+002220     INSPECT WS-SHAPE-CODE CONVERTING "rctz" TO "RCTZ".
+002230 2010-EXIT.
+002240     EXIT.
+002250 
+002260 2020-GET-UNIT.
+002270     DISPLAY "UNIT OF MEASURE (F-FEET I-INCHES M-METERS): ".
+002280     ACCEPT WS-UNIT-CODE.
+002290     IF NOT UNIT-FEET AND NOT UNIT-INCHES AND NOT UNIT-METERS
+002300         DISPLAY "INVALID UNIT CODE - ENTER F, I OR M."
+002310         GO TO 2020-GET-UNIT
+002320     END-IF.
+002330     INSPECT WS-UNIT-CODE CONVERTING "fim" TO "FIM".
+002340     EVALUATE TRUE
+002350         WHEN UNIT-FEET
+002360             MOVE 1.00000 TO WS-CONVERT-FACTOR
+002370         WHEN UNIT-INCHES
+002380             MOVE 0.08333 TO WS-CONVERT-FACTOR
+002390         WHEN UNIT-METERS
+002400             MOVE 3.28084 TO WS-CONVERT-FACTOR
+002410     END-EVALUATE.
+002420 2020-EXIT.
+002430     EXIT.
+002440 
+002450 2050-GET-CUSTOMER.
+002460     DISPLAY "ENTER CUSTOMER NAME: ".
+002470     ACCEPT WS-CUSTOMER-NAME.
+002480 2050-EXIT.
+002490     EXIT.
+002500 
+002510 2100-GET-WIDTH.
+002520     DISPLAY "ENTER WIDTH (NNNNN.NN, NO DECIMAL POINT): ".
+002530     ACCEPT WS-WIDTH-INPUT.
+002540     IF WS-WIDTH-INPUT NOT NUMERIC
+002550         DISPLAY "INVALID WIDTH - ENTER NUMERIC DIGITS ONLY."
+002560         GO TO 2100-GET-WIDTH
+002570     END-IF.
+002580     IF WS-WIDTH-INPUT-N = ZERO
+002590         DISPLAY "INVALID WIDTH - MUST BE GREATER THAN ZERO."
+002600         GO TO 2100-GET-WIDTH
+002610     END-IF.
+002620     COMPUTE RECT-WIDTH ROUNDED =
+002630         WS-WIDTH-INPUT-N * WS-CONVERT-FACTOR
+002640         ON SIZE ERROR
+002650             DISPLAY "INVALID WIDTH TOO LARGE AFTER CONVERSION."
+002660             GO TO 2100-GET-WIDTH
+002670     END-COMPUTE.
+002680 2100-EXIT.
+002690     EXIT.
+002700 
+002710 2200-GET-LENGTH.
+002720     DISPLAY "ENTER LENGTH (NNNNN.NN, NO DECIMAL POINT): ".
+002730     ACCEPT WS-LENGTH-INPUT.
+002740     IF WS-LENGTH-INPUT NOT NUMERIC
+002750         DISPLAY "INVALID LENGTH - ENTER NUMERIC DIGITS ONLY."
+002760         GO TO 2200-GET-LENGTH
+002770     END-IF.
+002780     IF WS-LENGTH-INPUT-N = ZERO
+002790         DISPLAY "INVALID LENGTH - MUST BE GREATER THAN ZERO."
+002800         GO TO 2200-GET-LENGTH
+002810     END-IF.
+002820     COMPUTE RECT-LENGTH ROUNDED =
+002830         WS-LENGTH-INPUT-N * WS-CONVERT-FACTOR
+002840         ON SIZE ERROR
+002850             DISPLAY "INVALID LENGTH TOO LARGE AFTER CONVERSION."
+002860             GO TO 2200-GET-LENGTH
+002870     END-COMPUTE.
+002880 2200-EXIT.
+002890     EXIT.
+002900 
+002910 2300-GET-RADIUS.
+002920     DISPLAY "ENTER RADIUS (NNNNN.NN, NO DECIMAL POINT): ".
+002930     ACCEPT WS-RADIUS-INPUT.
+002940     IF WS-RADIUS-INPUT NOT NUMERIC
+002950         DISPLAY "INVALID RADIUS - ENTER NUMERIC DIGITS ONLY."
+002960         GO TO 2300-GET-RADIUS
+002970     END-IF.
+002980     IF WS-RADIUS-INPUT-N = ZERO
+002990         DISPLAY "INVALID RADIUS - MUST BE GREATER THAN ZERO."
+003000         GO TO 2300-GET-RADIUS
+003010     END-IF.
+003020     COMPUTE RECT-RADIUS ROUNDED =
+003030         WS-RADIUS-INPUT-N * WS-CONVERT-FACTOR
+003040         ON SIZE ERROR
+003050             DISPLAY "INVALID RADIUS TOO LARGE AFTER CONVERSION."
+003060             GO TO 2300-GET-RADIUS
+003070     END-COMPUTE.
+003080 2300-EXIT.
+003090     EXIT.
+003100 
+003110 2400-GET-BASE.
+003120     DISPLAY "ENTER BASE (NNNNN.NN, NO DECIMAL POINT): ".
+003130     ACCEPT WS-BASE-INPUT.
+003140     IF WS-BASE-INPUT NOT NUMERIC
+003150         DISPLAY "INVALID BASE - ENTER NUMERIC DIGITS ONLY."
+003160         GO TO 2400-GET-BASE
+003170     END-IF.
+003180     IF WS-BASE-INPUT-N = ZERO
+003190         DISPLAY "INVALID BASE - MUST BE GREATER THAN ZERO."
+003200         GO TO 2400-GET-BASE
+003210     END-IF.
+003220     COMPUTE RECT-BASE ROUNDED =
+003230         WS-BASE-INPUT-N * WS-CONVERT-FACTOR
+003240         ON SIZE ERROR
+003250             DISPLAY "INVALID BASE TOO LARGE AFTER CONVERSION."
+003260             GO TO 2400-GET-BASE
+003270     END-COMPUTE.
+003280 2400-EXIT.
+003290     EXIT.
+003300 
+003310 2450-GET-HEIGHT.
+003320     DISPLAY "ENTER HEIGHT (NNNNN.NN, NO DECIMAL POINT): ".
+003330     ACCEPT WS-HEIGHT-INPUT.
+003340     IF WS-HEIGHT-INPUT NOT NUMERIC
+003350         DISPLAY "INVALID HEIGHT - ENTER NUMERIC DIGITS ONLY."
+003360         GO TO 2450-GET-HEIGHT
+003370     END-IF.
+003380     IF WS-HEIGHT-INPUT-N = ZERO
+003390         DISPLAY "INVALID HEIGHT - MUST BE GREATER THAN ZERO."
+003400         GO TO 2450-GET-HEIGHT
+003410     END-IF.
+003420     COMPUTE RECT-HEIGHT ROUNDED =
+003430         WS-HEIGHT-INPUT-N * WS-CONVERT-FACTOR
+003440         ON SIZE ERROR
+003450             DISPLAY "INVALID HEIGHT TOO LARGE AFTER CONVERSION."
+003460             GO TO 2450-GET-HEIGHT
+003470     END-COMPUTE.
+003480 2450-EXIT.
+003490     EXIT.
+003500 
+003510 2500-GET-SIDE-A.
+003520     DISPLAY "ENTER SIDE A (NNNNN.NN, NO DECIMAL POINT): ".
+003530     ACCEPT WS-SIDE-A-INPUT.
+003540     IF WS-SIDE-A-INPUT NOT NUMERIC
+003550         DISPLAY "INVALID SIDE A - ENTER NUMERIC DIGITS ONLY."
+003560         GO TO 2500-GET-SIDE-A
+003570     END-IF.
+003580     IF WS-SIDE-A-INPUT-N = ZERO
+003590         DISPLAY "INVALID SIDE A - MUST BE GREATER THAN ZERO."
+003600         GO TO 2500-GET-SIDE-A
+003610     END-IF.
+003620     COMPUTE RECT-SIDE-A ROUNDED =
+003630         WS-SIDE-A-INPUT-N * WS-CONVERT-FACTOR
+003640         ON SIZE ERROR
+003650             DISPLAY "INVALID SIDE A TOO LARGE AFTER CONVERSION."
+003660             GO TO 2500-GET-SIDE-A
+003670     END-COMPUTE.
+003680 2500-EXIT.
+003690     EXIT.
+003700 
+003710 2550-GET-SIDE-B.
+003720     DISPLAY "ENTER SIDE B (NNNNN.NN, NO DECIMAL POINT): ".
+003730     ACCEPT WS-SIDE-B-INPUT.
+003740     IF WS-SIDE-B-INPUT NOT NUMERIC
+003750         DISPLAY "INVALID SIDE B - ENTER NUMERIC DIGITS ONLY."
+003760         GO TO 2550-GET-SIDE-B
+003770     END-IF.
+003780     IF WS-SIDE-B-INPUT-N = ZERO
+003790         DISPLAY "INVALID SIDE B - MUST BE GREATER THAN ZERO."
+003800         GO TO 2550-GET-SIDE-B
+003810     END-IF.
+003820     COMPUTE RECT-SIDE-B ROUNDED =
+003830         WS-SIDE-B-INPUT-N * WS-CONVERT-FACTOR
+003840         ON SIZE ERROR
+003850             DISPLAY "INVALID SIDE B TOO LARGE AFTER CONVERSION."
+003860             GO TO 2550-GET-SIDE-B
+003870     END-COMPUTE.
+003880 2550-EXIT.
+003890     EXIT.
+003900 
+003910 2580-COMPUTE-AREA.
+003920     MOVE ZERO TO RECT-DIM-3.
+003930     EVALUATE TRUE
+003940         WHEN SHAPE-RECTANGLE
+003950             PERFORM 2100-GET-WIDTH THRU 2100-EXIT
+003960             PERFORM 2200-GET-LENGTH THRU 2200-EXIT
+003970             COMPUTE RECT-AREA ROUNDED = RECT-WIDTH * RECT-LENGTH
+003980         WHEN SHAPE-CIRCLE
+003990             PERFORM 2300-GET-RADIUS THRU 2300-EXIT
+004000             MOVE RECT-RADIUS TO RECT-WIDTH
+004010             MOVE ZERO TO RECT-LENGTH
+004020             COMPUTE RECT-AREA ROUNDED =
+004030                 WS-PI * RECT-RADIUS * RECT-RADIUS
+004040         WHEN SHAPE-TRIANGLE
+004050             PERFORM 2400-GET-BASE THRU 2400-EXIT
+004060             PERFORM 2450-GET-HEIGHT THRU 2450-EXIT
+004070             MOVE RECT-BASE TO RECT-WIDTH
+004080             MOVE RECT-HEIGHT TO RECT-LENGTH
+004090             COMPUTE RECT-AREA ROUNDED =
+004100                 (RECT-BASE * RECT-HEIGHT) / 2
+004110         WHEN SHAPE-TRAPEZOID
+004120             PERFORM 2500-GET-SIDE-A THRU 2500-EXIT
+004130             PERFORM 2550-GET-SIDE-B THRU 2550-EXIT
+004140             PERFORM 2450-GET-HEIGHT THRU 2450-EXIT
+004150             MOVE RECT-SIDE-A TO RECT-WIDTH
+004160             MOVE RECT-SIDE-B TO RECT-LENGTH
+004170             MOVE RECT-HEIGHT TO RECT-DIM-3
+004180             COMPUTE RECT-AREA ROUNDED =
+004190                 ((RECT-SIDE-A + RECT-SIDE-B) * RECT-HEIGHT) / 2
+004200     END-EVALUATE.
+004210 2580-EXIT.
+004220     EXIT.
+004230 
+004240 2600-SAVE-JOB.
+004250     ADD 1 TO RC-LAST-JOB-ID.
+004260     REWRITE RECT-CONTROL-RECORD.
+004270     MOVE SPACES            TO RECT-JOB-RECORD.
+004280     MOVE RC-LAST-JOB-ID   TO RJ-JOB-ID.
+004290     MOVE WS-SHAPE-CODE    TO RJ-SHAPE-CODE.
+004300     MOVE WS-CUSTOMER-NAME TO RJ-CUSTOMER-NAME.
+004310     MOVE RECT-WIDTH       TO RJ-WIDTH.
+004320     MOVE RECT-LENGTH      TO RJ-LENGTH.
+004330     MOVE RECT-DIM-3       TO RJ-DIM-3.
+004340     MOVE RECT-AREA        TO RJ-AREA.
+004350     ACCEPT RJ-CALC-DATE FROM DATE YYYYMMDD.
+004360     WRITE RECT-JOB-RECORD.
+004370     IF MASTER-STATUS-OK
+004380         DISPLAY "JOB " RJ-JOB-ID " SAVED FOR " WS-CUSTOMER-NAME
+004390     ELSE
+004400         DISPLAY "WARNING: UNABLE TO SAVE JOB, STATUS = "
+004410             WS-MASTER-STATUS
+004420     END-IF.
+004430 2600-EXIT.
+004440     EXIT.
+004450 
+004460 2650-WRITE-BILLING.
+004470     MOVE SPACES           TO RECT-BILLING-RECORD.
+004480     MOVE RJ-JOB-ID       TO BL-JOB-ID.
+004490     MOVE WS-CUSTOMER-NAME TO BL-CUSTOMER-NAME.
+004500     MOVE RECT-WIDTH      TO BL-WIDTH.
+004510     MOVE RECT-LENGTH     TO BL-LENGTH.
+004520     MOVE RECT-AREA       TO BL-AREA.
+004530     MOVE RJ-CALC-DATE    TO BL-CALC-DATE.
+004540     WRITE RECT-BILLING-RECORD.
+004550     IF NOT BILLING-STATUS-OK
+004560         DISPLAY "WARNING: UNABLE TO WRITE BILLING, STATUS = "
+004570             WS-BILLING-STATUS
+004580     END-IF.
+004590 2650-EXIT.
+004600     EXIT.
+004610 
+004620 2700-WRITE-AUDIT.
+004630     MOVE SPACES         TO RECT-AUDIT-RECORD.
+004640     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004650     ACCEPT WS-CURRENT-TIME FROM TIME.
+004660     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+004670         DELIMITED BY SIZE INTO RA-TIMESTAMP.
+004680     MOVE WS-OPERATOR-ID TO RA-OPERATOR-ID.
+004690     MOVE WS-SHAPE-CODE  TO RA-SHAPE-CODE.
+004700     MOVE RECT-WIDTH     TO RA-WIDTH.
+004710     MOVE RECT-LENGTH    TO RA-LENGTH.
+004720     MOVE RECT-DIM-3     TO RA-DIM-3.
+004730     MOVE RECT-AREA      TO RA-AREA.
+004740     WRITE RECT-AUDIT-RECORD.
+004750     IF NOT AUDIT-STATUS-OK
+004760         DISPLAY "WARNING: UNABLE TO WRITE AUDIT, STATUS = "
+004770             WS-AUDIT-STATUS
+004780     END-IF.
+004790 2700-EXIT.
+004800     EXIT.
+004810 
+004820 2900-ASK-AGAIN.
+004830     DISPLAY "DO YOU WANT TO CALCULATE AGAIN? (Y/N): ".
+004840     ACCEPT WS-DONE.
+004850 2900-EXIT.
+004860     EXIT.
+004870 
+004880 9000-TERMINATE.
+004890     CLOSE RECT-CONTROL-FILE.
+004900     CLOSE RECT-MASTER-FILE.
+004910     CLOSE RECT-AUDIT-FILE.
+004920     CLOSE RECT-BILLING-FILE.
+004930 9000-EXIT.
+004940     EXIT.
