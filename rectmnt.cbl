@@ -0,0 +1,250 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     RECTMNT.
+000030 AUTHOR.         D. KOVACS.
+000040 INSTALLATION.   SHOP FLOOR DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------  ----  --------------------------------------------
+000110*  08/09/2026 DK    ORIGINAL PROGRAM.  MENU-DRIVEN ADD, INQUIRE
+000120*                   AND CORRECT TRANSACTIONS AGAINST THE
+000130*                   RECTANGLE-JOBS MASTER FILE (RECTMAS).
+000140*  08/09/2026 DK    WIDTH AND LENGTH NOW CARRY TWO DECIMAL PLACES
+000150*                   TO MATCH RECTJOB'S NEW PIC 9(05)V99 LAYOUT.
+000160*  08/09/2026 DK    4000-CORRECT-JOB NOW REFUSES A NON-RECTANGLE
+000170*                   JOB INSTEAD OF OVERWRITING ITS AREA WITH
+000180*                   WIDTH * LENGTH - THIS PROGRAM HAS NO SHAPE
+000190*                   PROMPTS OR FORMULAS FOR THE OTHER SHAPES.
+000200*  08/09/2026 DK    ADD NOW ASSIGNS THE JOB ID FROM THE SHARED
+000210*                   RECTCTL SEQUENCE INSTEAD OF TAKING ONE FROM
+000220*                   THE OPERATOR, SO A HAND-ADDED JOB CAN NO
+000230*                   LONGER COLLIDE WITH ONE RECTANGLE-AREA ASSIGNS
+000240*                   LATER.  INQUIRE AND CORRECT NOW VALIDATE THE
+000250*                   LOOKUP JOB ID THE SAME WAY WIDTH/LENGTH ARE
+000260*                   VALIDATED, REJECTING BLANK OR NON-NUMERIC
+000270*                   ENTRY INSTEAD OF PASSING IT STRAIGHT TO THE
+000280*                   RECORD KEY.
+000290*  08/09/2026 DK    FIXED: 2000-ADD-JOB WROTE RECT-JOB-RECORD
+000300*                   WITHOUT CLEARING IT FIRST - NOW SPACE-FILLED
+000310*                   BEFORE ITS FIELDS ARE MOVED IN, MATCHING
+000320*                   RECTANGLE-AREA'S 2600-SAVE-JOB.
+000330*-----------------------------------------------------------------
+000340 REMARKS.        LETS AN OPERATOR ADD A JOB BY HAND, LOOK ONE UP
+000350                 BY JOB ID, OR CORRECT THE CUSTOMER NAME AND
+000360                 DIMENSIONS ON AN EXISTING JOB.
+000370 
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. IBM-370.
+000410 OBJECT-COMPUTER. IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT RECT-MASTER-FILE ASSIGN TO "RECTMAS"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS RJ-JOB-ID
+000480         FILE STATUS IS WS-MASTER-STATUS.
+000490     SELECT RECT-CONTROL-FILE ASSIGN TO "RECTCTL"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS RC-CONTROL-KEY
+000530         FILE STATUS IS WS-CONTROL-STATUS.
+000540 
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  RECT-MASTER-FILE
+000580     LABEL RECORDS ARE STANDARD
+000590     RECORD CONTAINS 80 CHARACTERS.
+000600     COPY RECTJOB.
+000610 
+000620 FD  RECT-CONTROL-FILE
+000630     LABEL RECORDS ARE STANDARD
+000640     RECORD CONTAINS 20 CHARACTERS.
+000650     COPY RECTCTL.
+000660 
+000670 WORKING-STORAGE SECTION.
+000680 77  WS-MASTER-STATUS         PIC X(02) VALUE '00'.
+000690     88  MASTER-STATUS-OK         VALUE '00'.
+000700     88  MASTER-RECORD-NOT-FOUND  VALUE '23'.
+000710     88  MASTER-DUPLICATE-KEY     VALUE '22'.
+000720 77  WS-CONTROL-STATUS        PIC X(02) VALUE '00'.
+000730     88  CONTROL-STATUS-OK        VALUE '00'.
+000740     88  CONTROL-FILE-NOT-FOUND   VALUE '35'.
+000750 77  WS-MENU-CHOICE           PIC X(01).
+000760     88  CHOICE-ADD               VALUES 'A' 'a'.
+000770     88  CHOICE-INQUIRE           VALUES 'I' 'i'.
+000780     88  CHOICE-CORRECT           VALUES 'C' 'c'.
+000790     88  CHOICE-EXIT              VALUES 'X' 'x'.
+000800 77  WS-WIDTH-INPUT           PIC X(07).
+000810 77  WS-WIDTH-INPUT-N         REDEFINES WS-WIDTH-INPUT
+000820     PIC 9(05)V99.
+000830 77  WS-LENGTH-INPUT          PIC X(07).
+000840 77  WS-LENGTH-INPUT-N        REDEFINES WS-LENGTH-INPUT
+000850     PIC 9(05)V99.
+000860 77  WS-JOBID-INPUT           PIC X(07).
+000870 77  WS-JOBID-INPUT-N         REDEFINES WS-JOBID-INPUT
+000880     PIC 9(07).
+000890 
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     DISPLAY "===== RECTANGLE JOBS MASTER FILE MAINTENANCE =====".
+000930     OPEN I-O RECT-CONTROL-FILE.
+000940     IF CONTROL-FILE-NOT-FOUND
+000950         OPEN OUTPUT RECT-CONTROL-FILE
+000960         MOVE '1'  TO RC-CONTROL-KEY
+000970         MOVE ZERO TO RC-LAST-JOB-ID
+000980         WRITE RECT-CONTROL-RECORD
+000990         CLOSE RECT-CONTROL-FILE
+001000         OPEN I-O RECT-CONTROL-FILE
+001010     END-IF.
+001020     MOVE '1' TO RC-CONTROL-KEY.
+001030     READ RECT-CONTROL-FILE.
+001040     OPEN I-O RECT-MASTER-FILE.
+001050     IF MASTER-RECORD-NOT-FOUND
+001060         OPEN OUTPUT RECT-MASTER-FILE
+001070         CLOSE RECT-MASTER-FILE
+001080         OPEN I-O RECT-MASTER-FILE
+001090     END-IF.
+001100     PERFORM 1000-MENU-LOOP THRU 1000-EXIT
+001110         UNTIL CHOICE-EXIT.
+001120     CLOSE RECT-MASTER-FILE.
+001130     CLOSE RECT-CONTROL-FILE.
+001140     DISPLAY "GOODBYE!".
+001150     STOP RUN.
+001160 
+001170 1000-MENU-LOOP.
+001180     DISPLAY " ".
+001190     DISPLAY "A) ADD   I) INQUIRE   C) CORRECT   X) EXIT".
+001200     DISPLAY "ENTER CHOICE: ".
+001210     ACCEPT WS-MENU-CHOICE.
+001220     IF CHOICE-ADD
+001230         PERFORM 2000-ADD-JOB THRU 2000-EXIT
+001240     ELSE
+001250         IF CHOICE-INQUIRE
+001260             PERFORM 3000-INQUIRE-JOB THRU 3000-EXIT
+001270         ELSE
+001280             IF CHOICE-CORRECT
+001290                 PERFORM 4000-CORRECT-JOB THRU 4000-EXIT
+001300             ELSE
+001310                 IF NOT CHOICE-EXIT
+001320                     DISPLAY "INVALID CHOICE."
+001330                 END-IF
+001340             END-IF
+001350         END-IF
+001360     END-IF.
+001370 1000-EXIT.
+001380     EXIT.
+001390 
+001400 2000-ADD-JOB.
+001410     ADD 1 TO RC-LAST-JOB-ID.
+001420     REWRITE RECT-CONTROL-RECORD.
+001430     MOVE SPACES          TO RECT-JOB-RECORD.
+001440     MOVE RC-LAST-JOB-ID TO RJ-JOB-ID.
+001450     DISPLAY "JOB ID ASSIGNED: " RJ-JOB-ID.
+001460     MOVE 'R' TO RJ-SHAPE-CODE.
+001470     MOVE ZERO TO RJ-DIM-3.
+001480     DISPLAY "ENTER CUSTOMER NAME: ".
+001490     ACCEPT RJ-CUSTOMER-NAME.
+001500     PERFORM 2100-GET-WIDTH  THRU 2100-EXIT.
+001510     PERFORM 2200-GET-LENGTH THRU 2200-EXIT.
+001520     COMPUTE RJ-AREA ROUNDED = RJ-WIDTH * RJ-LENGTH.
+001530     ACCEPT RJ-CALC-DATE FROM DATE YYYYMMDD.
+001540     WRITE RECT-JOB-RECORD
+001550         INVALID KEY
+001560             DISPLAY "JOB ID ALREADY EXISTS - NOT ADDED."
+001570     NOT INVALID KEY
+001580             DISPLAY "JOB " RJ-JOB-ID " ADDED, AREA = " RJ-AREA
+001590     END-WRITE.
+001600 2000-EXIT.
+001610     EXIT.
+001620 
+001630 2100-GET-WIDTH.
+001640     DISPLAY "ENTER WIDTH (NNNNN.NN, NO DECIMAL POINT): ".
+001650     ACCEPT WS-WIDTH-INPUT.
+001660     IF WS-WIDTH-INPUT NOT NUMERIC
+001670         DISPLAY "INVALID WIDTH - ENTER NUMERIC DIGITS ONLY."
+001680         GO TO 2100-GET-WIDTH
+001690     END-IF.
+001700     IF WS-WIDTH-INPUT-N = ZERO
+001710         DISPLAY "INVALID WIDTH - MUST BE GREATER THAN ZERO."
+001720         GO TO 2100-GET-WIDTH
+001730     END-IF.
+001740     MOVE WS-WIDTH-INPUT-N TO RJ-WIDTH.
+001750 2100-EXIT.
+001760     EXIT.
+001770 
+001780 2200-GET-LENGTH.
+001790     DISPLAY "ENTER LENGTH (NNNNN.NN, NO DECIMAL POINT): ".
+001800     ACCEPT WS-LENGTH-INPUT.
+001810     IF WS-LENGTH-INPUT NOT NUMERIC
+001820         DISPLAY "INVALID LENGTH - ENTER NUMERIC DIGITS ONLY."
+001830         GO TO 2200-GET-LENGTH
+001840     END-IF.
+001850     IF WS-LENGTH-INPUT-N = ZERO
+001860         DISPLAY "INVALID LENGTH - MUST BE GREATER THAN ZERO."
+001870         GO TO 2200-GET-LENGTH
+001880     END-IF.
+001890     MOVE WS-LENGTH-INPUT-N TO RJ-LENGTH.
+001900 2200-EXIT.
+001910     EXIT.
+001920 
+001930 2300-GET-JOB-ID.
+001940     DISPLAY "ENTER JOB ID (7 DIGITS): ".
+001950     ACCEPT WS-JOBID-INPUT.
+001960     IF WS-JOBID-INPUT NOT NUMERIC
+001970         DISPLAY "INVALID JOB ID - ENTER NUMERIC DIGITS ONLY."
+001980         GO TO 2300-GET-JOB-ID
+001990     END-IF.
+002000     IF WS-JOBID-INPUT-N = ZERO
+002010         DISPLAY "INVALID JOB ID - MUST BE GREATER THAN ZERO."
+002020         GO TO 2300-GET-JOB-ID
+002030     END-IF.
+002040     MOVE WS-JOBID-INPUT-N TO RJ-JOB-ID.
+002050 2300-EXIT.
+002060     EXIT.
+002070 
+002080 3000-INQUIRE-JOB.
+002090     PERFORM 2300-GET-JOB-ID THRU 2300-EXIT.
+002100     READ RECT-MASTER-FILE
+002110         INVALID KEY
+002120             DISPLAY "JOB " RJ-JOB-ID " NOT FOUND."
+002130     NOT INVALID KEY
+002140             DISPLAY "CUSTOMER: " RJ-CUSTOMER-NAME
+002150             DISPLAY "SHAPE:    " RJ-SHAPE-CODE
+002160             DISPLAY "WIDTH:    " RJ-WIDTH
+002170             DISPLAY "LENGTH:   " RJ-LENGTH
+002180             DISPLAY "AREA:     " RJ-AREA
+002190             DISPLAY "CALC DATE:" RJ-CALC-DATE
+002200     END-READ.
+002210 3000-EXIT.
+002220     EXIT.
+002230 
+002240 4000-CORRECT-JOB.
+002250     PERFORM 2300-GET-JOB-ID THRU 2300-EXIT.
+002260     READ RECT-MASTER-FILE
+002270         INVALID KEY
+002280             DISPLAY "JOB " RJ-JOB-ID " NOT FOUND."
+002290             GO TO 4000-EXIT
+002300     END-READ.
+002310     IF NOT RJ-SHAPE-RECTANGLE
+002320         DISPLAY "JOB " RJ-JOB-ID " IS NOT A RECTANGLE JOB."
+002330         DISPLAY "USE RECTANGLE-AREA TO CORRECT THAT SHAPE."
+002340         GO TO 4000-EXIT
+002350     END-IF.
+002360     DISPLAY "CURRENT CUSTOMER: " RJ-CUSTOMER-NAME.
+002370     DISPLAY "ENTER NEW CUSTOMER NAME: ".
+002380     ACCEPT RJ-CUSTOMER-NAME.
+002390     PERFORM 2100-GET-WIDTH  THRU 2100-EXIT.
+002400     PERFORM 2200-GET-LENGTH THRU 2200-EXIT.
+002410     COMPUTE RJ-AREA ROUNDED = RJ-WIDTH * RJ-LENGTH.
+002420     ACCEPT RJ-CALC-DATE FROM DATE YYYYMMDD.
+002430     REWRITE RECT-JOB-RECORD
+002440         INVALID KEY
+002450             DISPLAY "UNABLE TO REWRITE JOB " RJ-JOB-ID
+002460     NOT INVALID KEY
+002470             DISPLAY "JOB " RJ-JOB-ID " UPDATED, AREA = " RJ-AREA
+002480     END-REWRITE.
+002490 4000-EXIT.
+002500     EXIT.
